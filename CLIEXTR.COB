@@ -0,0 +1,148 @@
+000100******************************************************************
+000200* PROGRAM-ID: CLIEXTR
+000300* AUTHOR:     R. ESPINOZA - SISTEMAS ADMINISTRATIVOS
+000400* INSTALLATION: DEPTO. DE SISTEMAS
+000500* DATE-WRITTEN: 09/08/2026
+000600* DATE-COMPILED:
+000700* PURPOSE:    Extracto delimitado de CLIENTES (CLI-ID, nombre o
+000800*             razon social, CLI-SALDO, CLI-CATEGORIA,
+000900*             CLI-DIRPOST) para que el sistema externo de
+001000*             facturacion reciba los clientes sin que alguien
+001100*             los vuelva a digitar desde un listado impreso.
+001200*
+001300* MODIFICATION HISTORY:
+001400*   09/08/2026  RE   VERSION INICIAL.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. CLIEXTR.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT OPTIONAL CLIENTES ASSIGN TO "./Hola.dat"
+002600          ORGANIZATION INDEXED
+002700          ACCESS MODE SEQUENTIAL
+002800          RECORD KEY IS ID-CLIENTE
+002900          ALTERNATE KEY CLI-NOMBRE WITH DUPLICATES
+003000          ALTERNATE KEY CLI-TARJETA WITH DUPLICATES
+003100          STATUS ST-FILE.
+003200
+003300     SELECT EXTCLI ASSIGN TO "./CliExtr.txt"
+003400          ORGANIZATION LINE SEQUENTIAL
+003500          STATUS ST-EXTCLI.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  CLIENTES.
+004100
+004200 COPY CLIREG.
+004300
+004400 FD  EXTCLI
+004500     RECORD CONTAINS 220 CHARACTERS.
+004600 01  LIN-EXTCLI               PIC X(220).
+004700
+004800 WORKING-STORAGE SECTION.
+004900
+005000 77  ST-FILE                  PIC XX.
+005100 77  ST-EXTCLI                 PIC XX.
+005200
+005300 77  DL500-SW-FIN-ARCHIVO     PIC X VALUE "N".
+005400     88 FIN-ARCHIVO           VALUE "S".
+005500
+005600 77  DL500-CTA-EXTRAIDOS      PIC 9(07) COMP.
+005700
+005800 77  DL500-NOMBRE-O-RAZON     PIC X(70).
+005900 77  DL500-SALDO-EDIT         PIC -(9)9,999.
+005950* DL500-DELIM no puede ser una coma: con DECIMAL-POINT IS COMMA
+005960* el propio saldo ya trae una coma como separador decimal.
+006000 77  DL500-DELIM              PIC X VALUE "|".
+006050 77  DL500-COMILLA            PIC X VALUE '"'.
+006100
+006200 PROCEDURE DIVISION.
+006300
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT.
+006600     IF RETURN-CODE = 0
+006700         PERFORM 2000-PROCESO THRU 2000-PROCESO-EXIT
+006800             UNTIL FIN-ARCHIVO
+006950         PERFORM 3000-FINAL THRU 3000-FINAL-EXIT
+006900     END-IF.
+007100     STOP RUN.
+007200
+007300******************************************************************
+007400* 1000-INICIAL - Abre CLIENTES y el archivo de salida delimitado.
+007500******************************************************************
+007600 1000-INICIAL.
+007700     MOVE 0 TO RETURN-CODE.
+007800     MOVE ZERO TO DL500-CTA-EXTRAIDOS.
+007900     OPEN INPUT CLIENTES.
+008000     IF ST-FILE NOT = "00" AND ST-FILE NOT = "05"
+008100         DISPLAY "CLIEXTR: ERROR ABRIENDO CLIENTES - ST=" ST-FILE
+008200         MOVE 99 TO RETURN-CODE
+008300         GO TO 1000-INICIAL-EXIT
+008400     END-IF.
+008500     OPEN OUTPUT EXTCLI.
+008600     IF ST-EXTCLI NOT = "00"
+008700         DISPLAY "CLIEXTR: ERROR ABRIENDO CLIEXTR.TXT - ST="
+008800             ST-EXTCLI
+008900         MOVE 99 TO RETURN-CODE
+009000         GO TO 1000-INICIAL-EXIT
+009100     END-IF.
+009200 1000-INICIAL-EXIT.
+009300     EXIT.
+009400
+009500******************************************************************
+009600* 2000-PROCESO - Arma y escribe una linea delimitada por cliente.
+009700******************************************************************
+009800 2000-PROCESO.
+009900     READ CLIENTES NEXT RECORD
+010000         AT END
+010100             MOVE "S" TO DL500-SW-FIN-ARCHIVO
+010200     END-READ.
+010300     IF NOT FIN-ARCHIVO
+010400         PERFORM 2100-ESCRIBIR-LINEA THRU 2100-ESCRIBIR-LINEA-EXIT
+010500     END-IF.
+010600 2000-PROCESO-EXIT.
+010700     EXIT.
+010800
+010900 2100-ESCRIBIR-LINEA.
+011000     IF CATEGORIA-EMPRESA
+011100         MOVE CLI-RAZONSOCIAL TO DL500-NOMBRE-O-RAZON
+011200     ELSE
+011300         MOVE CLI-NOMBRE TO DL500-NOMBRE-O-RAZON
+011400     END-IF.
+011500     MOVE CLI-SALDO TO DL500-SALDO-EDIT.
+011600     MOVE SPACES TO LIN-EXTCLI.
+011700     STRING
+011800         CLI-ID                                DELIMITED BY SIZE
+011900         DL500-DELIM                           DELIMITED BY SIZE
+011950         DL500-COMILLA                         DELIMITED BY SIZE
+012000         FUNCTION TRIM(DL500-NOMBRE-O-RAZON)    DELIMITED BY SIZE
+012050         DL500-COMILLA                         DELIMITED BY SIZE
+012100         DL500-DELIM                           DELIMITED BY SIZE
+012200         FUNCTION TRIM(DL500-SALDO-EDIT)        DELIMITED BY SIZE
+012300         DL500-DELIM                           DELIMITED BY SIZE
+012400         CLI-CATEGORIA                         DELIMITED BY SIZE
+012500         DL500-DELIM                           DELIMITED BY SIZE
+012600         FUNCTION TRIM(CLI-DIRPOST)             DELIMITED BY SIZE
+012700         INTO LIN-EXTCLI
+012800     END-STRING.
+012900     WRITE LIN-EXTCLI.
+013000     ADD 1 TO DL500-CTA-EXTRAIDOS.
+013100 2100-ESCRIBIR-LINEA-EXIT.
+013200     EXIT.
+013300
+013400******************************************************************
+013500* 3000-FINAL - Totales y cierre de archivos.
+013600******************************************************************
+013700 3000-FINAL.
+013800     CLOSE CLIENTES EXTCLI.
+013900     DISPLAY "CLIEXTR: CLIENTES EXTRAIDOS: " DL500-CTA-EXTRAIDOS.
+014000 3000-FINAL-EXIT.
+014100     EXIT.
+014200
+014300 END PROGRAM CLIEXTR.
