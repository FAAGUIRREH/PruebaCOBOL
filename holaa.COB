@@ -21,48 +21,514 @@
                ALTERNATE KEY CLI-TARJETA WITH DUPLICATES
                STATUS ST-FILE.
 
+          SELECT OPTIONAL SUSPENSO ASSIGN TO "./Suspenso.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               STATUS ST-SUSPENSO.
+
+          SELECT OPTIONAL CARGAMASIVA ASSIGN TO "./CliCarga.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               STATUS ST-CARGAMASIVA.
+
+          SELECT OPTIONAL CKPT ASSIGN TO "./CliCkpt.ctl"
+               ORGANIZATION LINE SEQUENTIAL
+               STATUS ST-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CLIENTES.
 
-       01 REG-CLIENTES.
-           03 ID-CLIENTE.
-               05 CLI-ID           PIC 9(7).
-           03 CLI-SALDO            PIC S9(9)V9(3).
-           03 CLI-NOMBRE           PIC X(70).
-           03 CLI-DIRECCION        PIC X(60).
-           03 CLI-DIRPOST          PIC X(10).
-           03 CLI-CATEGORIA        PIC X.
-           03 CLI-TARJETA          PIC X(50).
-           03 CLI-RAZONSOCIAL      PIC X(60).
-           03 CLI_GIT              PIC X(100).
-           03 FILLER               PIC X(200).
+       COPY CLIREG.
+
+       FD  SUSPENSO.
+
+       COPY CLISUSP.
+
+       FD  CARGAMASIVA.
+
+       COPY CLICARGA.
+
+       FD  CKPT.
+       01  LIN-CKPT.
+           05 CKPT-CONTADOR         PIC 9(07).
 
        WORKING-STORAGE SECTION.
 
        01  ST-FILE                 PIC XX.
+           88  ST-OK                    VALUE "00".
+           88  ST-ARCHIVO-CREADO        VALUE "05".
+           88  ST-LLAVE-DUPLICADA       VALUE "22".
+           88  ST-REGISTRO-NO-ENCONTR   VALUE "23".
+           88  ST-ARCHIVO-NO-EXISTE     VALUE "35".
+
+       01  ST-SUSPENSO              PIC XX.
+           88  ST-SUSP-OK               VALUE "00".
+           88  ST-SUSP-ARCHIVO-CREADO   VALUE "05".
+           88  ST-SUSP-ARCHIVO-NO-EXISTE VALUE "35".
+
+       01  OPCION                PIC X.
+       01  SW-FIN-MENU              PIC X VALUE "N".
+           88  FIN-MENU             VALUE "S".
+       01  ID-BUSCADO            PIC 9(7).
+       01  CONFIRMA              PIC X.
+       01  SW-DATOS-VALIDOS         PIC X.
+           88  DATOS-VALIDOS        VALUE "S".
+       01  MOTIVO-RECHAZO        PIC X(40).
+       01  FECHA-ACTUAL          PIC 9(8).
+       01  HORA-ACTUAL           PIC 9(8).
+
+       01  ST-CARGAMASIVA           PIC XX.
+       01  ST-CKPT                  PIC XX.
+
+       01  CHECKPOINT-CADA       PIC 9(05) VALUE 100.
+       01  CARGA-REINICIO        PIC 9(07) COMP VALUE ZERO.
+       01  CARGA-CONTADOR        PIC 9(07) COMP.
+       01  CARGA-SALTADOS        PIC 9(07) COMP.
+       01  CARGA-COCIENTE        PIC 9(07) COMP.
+       01  CARGA-RESIDUO         PIC 9(07) COMP.
+       01  SW-CARGA-FIN          PIC X VALUE "N".
+           88  CARGA-FIN            VALUE "S".
 
        PROCEDURE DIVISION.
        PABLO.
-           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ABRIR-ARCHIVOS THRU ABRIR-ARCHIVOS-EXIT.
+           IF RETURN-CODE = 0 OR RETURN-CODE = 4
+               PERFORM MENU-PRINCIPAL
+           END-IF.
            PERFORM CERRAR-ARCHIVOS.
            PERFORM PRUEBA-GIT.
            PRUEBA-BUS.
 
            STOP RUN.
 
+      ******************************************************************
+      * Abre CLIENTES y SUSPENSO y traduce el estado de archivo (VSAM
+      * / indexado) a un mensaje y un RETURN-CODE propios, en vez del
+      * antiguo "IF ST-FILE > '7'" que trataba toda condicion no-cero
+      * por igual. RETURN-CODE queda en 0 si CLIENTES ya existia, en 4
+      * si se acaba de crear vacio (para que quien invoque el programa
+      * distinga un arranque en blanco de una corrida normal), y en
+      * 35/99 si CLIENTES no quedo utilizable.
+      ******************************************************************
        ABRIR-ARCHIVOS.
+           MOVE 0 TO RETURN-CODE.
            OPEN I-O CLIENTES.
-           IF ST-FILE > "7"
-               DISPLAY "ERROR AL ABRIR ARCHIVOS".
-               DISPLAY "PRIMERA MODIFICACION HECHA EN GIT".
+           EVALUATE TRUE
+               WHEN ST-OK
+                   CONTINUE
+               WHEN ST-ARCHIVO-CREADO
+                   DISPLAY "CLIENTES: ARCHIVO Hola.dat CREADO VACIO"
+                   MOVE 4 TO RETURN-CODE
+               WHEN ST-ARCHIVO-NO-EXISTE
+                   DISPLAY "CLIENTES: ARCHIVO NO EXISTE - ST=" ST-FILE
+                   MOVE 35 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "CLIENTES: ERROR AL ABRIR ARCHIVOS - ST="
+                       ST-FILE
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+           IF RETURN-CODE = 35 OR RETURN-CODE = 99
+               GO TO ABRIR-ARCHIVOS-EXIT
+           END-IF.
+           OPEN EXTEND SUSPENSO.
+           EVALUATE TRUE
+               WHEN ST-SUSP-OK
+                   CONTINUE
+               WHEN ST-SUSP-ARCHIVO-CREADO
+                   CONTINUE
+               WHEN ST-SUSP-ARCHIVO-NO-EXISTE
+                   OPEN OUTPUT SUSPENSO
+               WHEN OTHER
+                   DISPLAY "SUSPENSO: ERROR AL ABRIR ARCHIVOS - ST="
+                       ST-SUSPENSO
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+      ******************************************************************
+      * Si una carga masiva anterior dejo un checkpoint en
+      * CliCkpt.ctl, se recuerda aqui para que CARGA-MASIVA-CLIENTES
+      * pueda reanudar sin reprocesar los registros ya cargados.
+      ******************************************************************
+           MOVE ZERO TO CARGA-REINICIO.
+           OPEN INPUT CKPT.
+           IF ST-CKPT = "00" OR ST-CKPT = "05"
+               IF ST-CKPT = "00"
+                   READ CKPT
+                       AT END
+                           CONTINUE
+                   END-READ
+                   IF ST-CKPT = "00"
+                       MOVE CKPT-CONTADOR TO CARGA-REINICIO
+                   END-IF
+               END-IF
+               CLOSE CKPT
+           END-IF.
+       ABRIR-ARCHIVOS-EXIT.
+           EXIT.
 
 
        CERRAR-ARCHIVOS.
                DISPLAY "ESTOY CERRANDO CLIENTES".
            CLOSE CLIENTES.
+           CLOSE SUSPENSO.
+
+      ******************************************************************
+      * Menu de mantenimiento de clientes: alta, cambio, baja y
+      * consulta contra el mismo CLIENTES abierto en I-O.
+      ******************************************************************
+       MENU-PRINCIPAL.
+           MOVE "N" TO SW-FIN-MENU.
+           PERFORM MOSTRAR-MENU UNTIL FIN-MENU.
+
+       MOSTRAR-MENU.
+           DISPLAY "=============================================".
+           DISPLAY "   MANTENIMIENTO DE CLIENTES - Hola.dat".
+           DISPLAY "=============================================".
+           DISPLAY "  1. ALTA DE CLIENTE".
+           DISPLAY "  2. CAMBIO DE CLIENTE".
+           DISPLAY "  3. BAJA DE CLIENTE".
+           DISPLAY "  4. CONSULTA DE CLIENTE".
+           DISPLAY "  5. SALIR".
+           DISPLAY "  6. CARGA MASIVA DE CLIENTES (CliCarga.dat)".
+           DISPLAY "  OPCION: " WITH NO ADVANCING.
+           ACCEPT OPCION FROM CONSOLE.
+           EVALUATE OPCION
+               WHEN "1" PERFORM ALTA-CLIENTE
+               WHEN "2" PERFORM CAMBIO-CLIENTE
+               WHEN "3" PERFORM BAJA-CLIENTE
+               WHEN "4" PERFORM CONSULTA-CLIENTE
+               WHEN "5" MOVE "S" TO SW-FIN-MENU
+               WHEN "6" PERFORM CARGA-MASIVA-CLIENTES
+                   THRU CARGA-MASIVA-CLIENTES-EXIT
+               WHEN OTHER DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       ALTA-CLIENTE.
+           DISPLAY "CLI-ID A DAR DE ALTA: " WITH NO ADVANCING.
+           ACCEPT ID-BUSCADO FROM CONSOLE.
+           MOVE ID-BUSCADO TO CLI-ID.
+           READ CLIENTES
+               INVALID KEY
+                   PERFORM CAPTURAR-DATOS-CLIENTE
+                   PERFORM VALIDAR-CLIENTE
+                   IF DATOS-VALIDOS
+                       PERFORM ESTAMPAR-AUDITORIA
+                       WRITE REG-CLIENTES
+                           INVALID KEY
+                               PERFORM MOSTRAR-ERROR-ALTA
+                       END-WRITE
+                   ELSE
+                       PERFORM ENVIAR-A-SUSPENSO
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "EL CLIENTE " ID-BUSCADO " YA EXISTE"
+           END-READ.
+
+      ******************************************************************
+      * Mensaje y RETURN-CODE distintos segun el motivo real de la
+      * falla al escribir, en vez de un mensaje generico para todo
+      * estado de archivo no-cero.
+      ******************************************************************
+       MOSTRAR-ERROR-ALTA.
+           EVALUATE TRUE
+               WHEN ST-LLAVE-DUPLICADA
+                   DISPLAY "NO SE PUDO DAR DE ALTA: LLAVE DUPLICADA"
+                   MOVE 22 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "NO SE PUDO DAR DE ALTA EL CLIENTE - ST="
+                       ST-FILE
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+       CAMBIO-CLIENTE.
+           DISPLAY "CLI-ID A MODIFICAR: " WITH NO ADVANCING.
+           ACCEPT ID-BUSCADO FROM CONSOLE.
+           MOVE ID-BUSCADO TO CLI-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   PERFORM CAPTURAR-DATOS-CLIENTE
+                   PERFORM VALIDAR-CLIENTE
+                   IF DATOS-VALIDOS
+                       PERFORM ESTAMPAR-AUDITORIA
+                       REWRITE REG-CLIENTES
+                           INVALID KEY
+                               PERFORM MOSTRAR-ERROR-CAMBIO
+                       END-REWRITE
+                   ELSE
+                       PERFORM ENVIAR-A-SUSPENSO
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * Mensaje y RETURN-CODE distintos segun el motivo real de la
+      * falla al reescribir, en vez de un mensaje generico para todo
+      * estado de archivo no-cero.
+      ******************************************************************
+       MOSTRAR-ERROR-CAMBIO.
+           EVALUATE TRUE
+               WHEN ST-REGISTRO-NO-ENCONTR
+                   DISPLAY "NO SE PUDO ACTUALIZAR: REGISTRO NO "
+                       "ENCONTRADO"
+                   MOVE 23 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "NO SE PUDO ACTUALIZAR EL CLIENTE - ST="
+                       ST-FILE
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+      ******************************************************************
+      * Deja en el propio registro quien hizo el ultimo alta/cambio
+      * y cuando, usando el usuario del sistema operativo como
+      * identificador de usuario/terminal.
+      ******************************************************************
+       ESTAMPAR-AUDITORIA.
+           ACCEPT CLI-ULT-FECHA-CAMBIO FROM DATE YYYYMMDD.
+           ACCEPT CLI-ULT-HORA-CAMBIO FROM TIME.
+           ACCEPT CLI-ULT-USUARIO FROM ENVIRONMENT "USER".
+
+      ******************************************************************
+      * Valida CLI-DIRPOST (5 digitos, con extension opcional
+      * "-9999") y CLI-CATEGORIA (I=Individuo, E=Empresa) antes de
+      * dejar que el dato entre a Hola.dat.
+      ******************************************************************
+       VALIDAR-CLIENTE.
+           MOVE "S" TO SW-DATOS-VALIDOS.
+           MOVE SPACES TO MOTIVO-RECHAZO.
+           IF NOT CATEGORIA-VALIDA
+               MOVE "N" TO SW-DATOS-VALIDOS
+               MOVE "CATEGORIA INVALIDA" TO MOTIVO-RECHAZO
+           END-IF.
+           IF NOT CLI-DIRPOST-BASE IS NUMERIC
+               MOVE "N" TO SW-DATOS-VALIDOS
+               MOVE "CODIGO POSTAL INVALIDO" TO MOTIVO-RECHAZO
+           ELSE
+               IF CLI-DIRPOST-EXT NOT = SPACES
+                   IF CLI-DIRPOST-GUION NOT = "-"
+                       OR CLI-DIRPOST-SUF NOT NUMERIC
+                       MOVE "N" TO SW-DATOS-VALIDOS
+                       MOVE "CODIGO POSTAL INVALIDO"
+                           TO MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF.
+           IF NOT DATOS-VALIDOS
+               DISPLAY "RECHAZADO: " MOTIVO-RECHAZO
+           END-IF.
+
+      ******************************************************************
+      * Envia a Suspenso.dat un registro que no paso la validacion,
+      * en vez de dejarlo caer directo a Hola.dat.
+      ******************************************************************
+       ENVIAR-A-SUSPENSO.
+           MOVE CLI-ID TO SUSP-ID-CLIENTE.
+           MOVE CLI-SALDO TO SUSP-SALDO.
+           MOVE CLI-NOMBRE TO SUSP-NOMBRE.
+           MOVE CLI-DIRECCION TO SUSP-DIRECCION.
+           MOVE CLI-DIRPOST TO SUSP-DIRPOST.
+           MOVE CLI-CATEGORIA TO SUSP-CATEGORIA.
+           MOVE CLI-TARJETA TO SUSP-TARJETA.
+           MOVE CLI-RAZONSOCIAL TO SUSP-RAZONSOCIAL.
+           MOVE MOTIVO-RECHAZO TO SUSP-MOTIVO.
+           ACCEPT FECHA-ACTUAL FROM DATE YYYYMMDD.
+           ACCEPT HORA-ACTUAL FROM TIME.
+           MOVE FECHA-ACTUAL TO SUSP-FECHA.
+           MOVE HORA-ACTUAL TO SUSP-HORA.
+           WRITE REG-SUSPENSO.
+           DISPLAY "CLIENTE ENVIADO A SUSPENSO.DAT".
+
+       BAJA-CLIENTE.
+           DISPLAY "CLI-ID A ELIMINAR: " WITH NO ADVANCING.
+           ACCEPT ID-BUSCADO FROM CONSOLE.
+           MOVE ID-BUSCADO TO CLI-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "CONFIRMA BAJA DE " CLI-NOMBRE " (S/N): "
+                       WITH NO ADVANCING
+                   ACCEPT CONFIRMA FROM CONSOLE
+                   IF CONFIRMA = "S" OR CONFIRMA = "s"
+                       DELETE CLIENTES
+                           INVALID KEY
+                               PERFORM MOSTRAR-ERROR-BAJA
+                       END-DELETE
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * Mensaje y RETURN-CODE distintos segun el motivo real de la
+      * falla al eliminar, en vez de un mensaje generico para todo
+      * estado de archivo no-cero.
+      ******************************************************************
+       MOSTRAR-ERROR-BAJA.
+           EVALUATE TRUE
+               WHEN ST-REGISTRO-NO-ENCONTR
+                   DISPLAY "NO SE PUDO ELIMINAR: REGISTRO NO "
+                       "ENCONTRADO"
+                   MOVE 23 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY "NO SE PUDO ELIMINAR EL CLIENTE - ST="
+                       ST-FILE
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
 
+       CONSULTA-CLIENTE.
+           DISPLAY "CLI-ID A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT ID-BUSCADO FROM CONSOLE.
+           MOVE ID-BUSCADO TO CLI-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIENTE NO EXISTE"
+               NOT INVALID KEY
+                   DISPLAY "CLI-ID        : " CLI-ID
+                   DISPLAY "NOMBRE        : " CLI-NOMBRE
+                   DISPLAY "DIRECCION     : " CLI-DIRECCION
+                   DISPLAY "COD. POSTAL   : " CLI-DIRPOST
+                   DISPLAY "CATEGORIA     : " CLI-CATEGORIA
+                   DISPLAY "TARJETA       : " CLI-TARJETA
+                   DISPLAY "RAZON SOCIAL  : " CLI-RAZONSOCIAL
+                   DISPLAY "SALDO         : " CLI-SALDO
+                   DISPLAY "ULT. CAMBIO   : " CLI-ULT-FECHA-CAMBIO
+                       " " CLI-ULT-HORA-CAMBIO
+                   DISPLAY "ULT. USUARIO  : " CLI-ULT-USUARIO
+           END-READ.
+
+       CAPTURAR-DATOS-CLIENTE.
+           DISPLAY "NOMBRE: " WITH NO ADVANCING.
+           ACCEPT CLI-NOMBRE FROM CONSOLE.
+           DISPLAY "DIRECCION: " WITH NO ADVANCING.
+           ACCEPT CLI-DIRECCION FROM CONSOLE.
+           DISPLAY "CODIGO POSTAL: " WITH NO ADVANCING.
+           ACCEPT CLI-DIRPOST FROM CONSOLE.
+           DISPLAY "CATEGORIA: " WITH NO ADVANCING.
+           ACCEPT CLI-CATEGORIA FROM CONSOLE.
+           DISPLAY "TARJETA: " WITH NO ADVANCING.
+           ACCEPT CLI-TARJETA FROM CONSOLE.
+           DISPLAY "RAZON SOCIAL: " WITH NO ADVANCING.
+           ACCEPT CLI-RAZONSOCIAL FROM CONSOLE.
+           DISPLAY "SALDO INICIAL: " WITH NO ADVANCING.
+           ACCEPT CLI-SALDO FROM CONSOLE.
+
+      ******************************************************************
+      * Carga masiva de clientes desde CliCarga.dat. Si ABRIR-ARCHIVOS
+      * encontro un checkpoint en CliCkpt.ctl deja guardado en
+      * CARGA-REINICIO cuantos registros del archivo de entrada ya
+      * se procesaron en una corrida anterior, y aqui se saltan antes
+      * de seguir cargando, en vez de reprocesar todo desde el
+      * principio si la corrida anterior se cayo a la mitad.
+      ******************************************************************
+       CARGA-MASIVA-CLIENTES.
+           MOVE ZERO TO CARGA-CONTADOR.
+           MOVE "N" TO SW-CARGA-FIN.
+           OPEN INPUT CARGAMASIVA.
+           IF ST-CARGAMASIVA NOT = "00"
+               DISPLAY "NO SE ENCONTRO CliCarga.dat PARA LA CARGA"
+           ELSE
+               IF CARGA-REINICIO > 0
+                   DISPLAY "REINICIANDO CARGA DESDE EL REGISTRO "
+                       CARGA-REINICIO
+                   PERFORM SALTAR-REGISTROS-CARGA
+                       THRU SALTAR-REGISTROS-CARGA-EXIT
+               END-IF
+               PERFORM PROCESAR-REGISTRO-CARGA
+                   THRU PROCESAR-REGISTRO-CARGA-EXIT
+                   UNTIL CARGA-FIN
+               CLOSE CARGAMASIVA
+               PERFORM LIMPIAR-CHECKPOINT THRU LIMPIAR-CHECKPOINT-EXIT
+               MOVE ZERO TO CARGA-REINICIO
+               DISPLAY "CARGA MASIVA TERMINADA. PROCESADOS: "
+                   CARGA-CONTADOR
+           END-IF.
+       CARGA-MASIVA-CLIENTES-EXIT.
+           EXIT.
+
+       SALTAR-REGISTROS-CARGA.
+           MOVE ZERO TO CARGA-SALTADOS.
+           PERFORM SALTAR-UN-REGISTRO-CARGA
+               THRU SALTAR-UN-REGISTRO-CARGA-EXIT
+               UNTIL CARGA-SALTADOS >= CARGA-REINICIO
+                   OR CARGA-FIN.
+       SALTAR-REGISTROS-CARGA-EXIT.
+           EXIT.
+
+       SALTAR-UN-REGISTRO-CARGA.
+           READ CARGAMASIVA
+               AT END
+                   MOVE "S" TO SW-CARGA-FIN
+           END-READ.
+           IF NOT CARGA-FIN
+               ADD 1 TO CARGA-SALTADOS
+           END-IF.
+       SALTAR-UN-REGISTRO-CARGA-EXIT.
+           EXIT.
+
+       PROCESAR-REGISTRO-CARGA.
+           READ CARGAMASIVA
+               AT END
+                   MOVE "S" TO SW-CARGA-FIN
+           END-READ.
+           IF NOT CARGA-FIN
+               MOVE CARGA-CLI-ID TO CLI-ID
+               MOVE CARGA-CLI-NOMBRE TO CLI-NOMBRE
+               MOVE CARGA-CLI-DIRECCION TO CLI-DIRECCION
+               MOVE CARGA-CLI-DIRPOST TO CLI-DIRPOST
+               MOVE CARGA-CLI-CATEGORIA TO CLI-CATEGORIA
+               MOVE CARGA-CLI-TARJETA TO CLI-TARJETA
+               MOVE CARGA-CLI-RAZONSOCIAL TO CLI-RAZONSOCIAL
+               MOVE CARGA-CLI-SALDO TO CLI-SALDO
+               PERFORM VALIDAR-CLIENTE
+               IF DATOS-VALIDOS
+                   PERFORM ESTAMPAR-AUDITORIA
+                   WRITE REG-CLIENTES
+                       INVALID KEY
+                       DISPLAY "CARGA MASIVA: CLIENTE YA EXISTE "
+                           CLI-ID
+                   END-WRITE
+               ELSE
+                   PERFORM ENVIAR-A-SUSPENSO
+               END-IF
+               ADD 1 TO CARGA-CONTADOR
+               DIVIDE CARGA-CONTADOR BY CHECKPOINT-CADA
+                   GIVING CARGA-COCIENTE
+                   REMAINDER CARGA-RESIDUO
+               IF CARGA-RESIDUO = 0
+                   PERFORM GRABAR-CHECKPOINT
+                       THRU GRABAR-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+       PROCESAR-REGISTRO-CARGA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * El checkpoint siempre se graba como posicion acumulada dentro
+      * de CliCarga.dat (lo ya reanudado mas lo procesado en esta
+      * corrida), no solo el contador de esta corrida, para que un
+      * segundo reinicio no repita lo que ya cargo el primero.
+      ******************************************************************
+       GRABAR-CHECKPOINT.
+           COMPUTE CKPT-CONTADOR = CARGA-REINICIO + CARGA-CONTADOR.
+           OPEN OUTPUT CKPT.
+           WRITE LIN-CKPT.
+           CLOSE CKPT.
+       GRABAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Se llega aqui solo cuando CARGAMASIVA se agoto normalmente, no
+      * por una interrupcion: el checkpoint deja de tener sentido, asi
+      * que CliCkpt.ctl se reescribe en cero en vez de con la posicion
+      * final, para que la proxima carga (un CliCarga.dat distinto)
+      * empiece desde el principio en lugar de saltarse todo el feed
+      * nuevo como si fuera la continuacion de este.
+      ******************************************************************
+       LIMPIAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-CONTADOR.
+           OPEN OUTPUT CKPT.
+           WRITE LIN-CKPT.
+           CLOSE CKPT.
+       LIMPIAR-CHECKPOINT-EXIT.
+           EXIT.
 
        PRUEBA-GIT.
            DISPLAY "ACTUALIZACION RAMA PRINCIPAL".
