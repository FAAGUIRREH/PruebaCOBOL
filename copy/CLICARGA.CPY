@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CLICARGA  - Record layout for the CliCarga.dat bulk-load
+      *             input feed read by the CARGA-MASIVA-CLIENTES
+      *             paragraph in "Inicio".
+      ******************************************************************
+       01 REG-CARGA.
+           03 CARGA-CLI-ID          PIC 9(7).
+           03 CARGA-CLI-NOMBRE      PIC X(70).
+           03 CARGA-CLI-DIRECCION   PIC X(60).
+           03 CARGA-CLI-DIRPOST     PIC X(10).
+           03 CARGA-CLI-CATEGORIA   PIC X.
+           03 CARGA-CLI-TARJETA     PIC X(50).
+           03 CARGA-CLI-RAZONSOCIAL PIC X(60).
+           03 CARGA-CLI-SALDO       PIC S9(9)V9(3)
+               SIGN LEADING SEPARATE.
