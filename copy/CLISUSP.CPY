@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CLISUSP   - Record layout for the CLIENTES suspense file
+      *             (Suspenso.dat). Holds client data that failed
+      *             CLI-DIRPOST / CLI-CATEGORIA edits instead of
+      *             letting it land in Hola.dat.
+      ******************************************************************
+       01 REG-SUSPENSO.
+           03 SUSP-ID-CLIENTE      PIC 9(7).
+           03 SUSP-SALDO           PIC S9(9)V9(3).
+           03 SUSP-NOMBRE          PIC X(70).
+           03 SUSP-DIRECCION       PIC X(60).
+           03 SUSP-DIRPOST         PIC X(10).
+           03 SUSP-CATEGORIA       PIC X.
+           03 SUSP-TARJETA         PIC X(50).
+           03 SUSP-RAZONSOCIAL     PIC X(60).
+           03 SUSP-MOTIVO          PIC X(40).
+           03 SUSP-FECHA           PIC 9(08).
+           03 SUSP-HORA            PIC 9(08).
