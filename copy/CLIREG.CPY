@@ -0,0 +1,30 @@
+      ******************************************************************
+      * CLIREG    - Record layout for the CLIENTES master (Hola.dat).
+      *             Shared by every program that opens CLIENTES so the
+      *             layout only has to be maintained in one place.
+      ******************************************************************
+       01 REG-CLIENTES.
+           03 ID-CLIENTE.
+               05 CLI-ID           PIC 9(7).
+           03 CLI-SALDO            PIC S9(9)V9(3).
+           03 CLI-NOMBRE           PIC X(70).
+           03 CLI-DIRECCION        PIC X(60).
+           03 CLI-DIRPOST          PIC X(10).
+           03 CLI-DIRPOST-R REDEFINES CLI-DIRPOST.
+               05 CLI-DIRPOST-BASE PIC 9(05).
+               05 CLI-DIRPOST-EXT  PIC X(05).
+           03 CLI-DIRPOST-EXT-R REDEFINES CLI-DIRPOST-R.
+               05 FILLER            PIC X(05).
+               05 CLI-DIRPOST-GUION PIC X.
+               05 CLI-DIRPOST-SUF   PIC 9(04).
+           03 CLI-CATEGORIA        PIC X.
+               88 CATEGORIA-VALIDA    VALUES "I" "E".
+               88 CATEGORIA-INDIVIDUO VALUE "I".
+               88 CATEGORIA-EMPRESA   VALUE "E".
+           03 CLI-TARJETA          PIC X(50).
+           03 CLI-RAZONSOCIAL      PIC X(60).
+           03 CLI_GIT              PIC X(100).
+           03 CLI-ULT-FECHA-CAMBIO PIC 9(08).
+           03 CLI-ULT-HORA-CAMBIO  PIC 9(08).
+           03 CLI-ULT-USUARIO      PIC X(08).
+           03 FILLER               PIC X(176).
