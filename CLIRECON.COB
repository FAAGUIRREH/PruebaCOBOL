@@ -0,0 +1,162 @@
+000100******************************************************************
+000200* PROGRAM-ID: CLIRECON
+000300* AUTHOR:     R. ESPINOZA - SISTEMAS ADMINISTRATIVOS
+000400* INSTALLATION: DEPTO. DE SISTEMAS
+000500* DATE-WRITTEN: 09/08/2026
+000600* DATE-COMPILED:
+000700* PURPOSE:    Corre total de control de CLI-SALDO sobre todo
+000800*             CLIENTES y lo compara contra el total guardado de
+000900*             la corrida anterior (CliRecon.ctl), marcando una
+001000*             variacion en vez de descubrir semanas despues que
+001100*             una mala actualizacion dejo saldos en cero.
+001200*
+001300* MODIFICATION HISTORY:
+001400*   09/08/2026  RE   VERSION INICIAL.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. CLIRECON.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT OPTIONAL CLIENTES ASSIGN TO "./Hola.dat"
+002600          ORGANIZATION INDEXED
+002700          ACCESS MODE SEQUENTIAL
+002800          RECORD KEY IS ID-CLIENTE
+002900          ALTERNATE KEY CLI-NOMBRE WITH DUPLICATES
+003000          ALTERNATE KEY CLI-TARJETA WITH DUPLICATES
+003100          STATUS ST-FILE.
+003200
+003300     SELECT OPTIONAL CTLFILE ASSIGN TO "./CliRecon.ctl"
+003400          ORGANIZATION LINE SEQUENTIAL
+003500          STATUS ST-CTLFILE.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  CLIENTES.
+004100
+004200 COPY CLIREG.
+004300
+004400 FD  CTLFILE.
+004500 01  LIN-CTL.
+004550     05 CTL-TOTAL-ANTERIOR    PIC S9(9)V9(3)
+004560        SIGN LEADING SEPARATE.
+004700
+004800 WORKING-STORAGE SECTION.
+004900
+005000 77  ST-FILE                  PIC XX.
+005100 77  ST-CTLFILE                PIC XX.
+005200
+005300 01  DL300-SWITCHES.
+005400     05 DL300-SW-FIN-ARCHIVO  PIC X VALUE "N".
+005500        88 FIN-ARCHIVO        VALUE "S".
+005600     05 DL300-SW-PRIMERA-VEZ  PIC X VALUE "N".
+005700        88 PRIMERA-EJECUCION  VALUE "S".
+005800
+005900 77  DL300-CTA-LEIDOS          PIC 9(07) COMP.
+006000 77  DL300-TOTAL-ANTERIOR      PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+006100 77  DL300-TOTAL-ACTUAL        PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+006200 77  DL300-VARIANZA            PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+006300
+006400 PROCEDURE DIVISION.
+006500
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT.
+006800     IF RETURN-CODE = 0
+006900         PERFORM 2000-PROCESO THRU 2000-PROCESO-EXIT
+007000             UNTIL FIN-ARCHIVO
+007100         PERFORM 3000-FINAL THRU 3000-FINAL-EXIT
+007200     END-IF.
+007300     STOP RUN.
+007400
+007500******************************************************************
+007600* 1000-INICIAL - Abre CLIENTES y lee el total de la corrida
+007700*                anterior desde CliRecon.ctl.
+007800******************************************************************
+007900 1000-INICIAL.
+008000     MOVE 0 TO RETURN-CODE.
+008100     MOVE ZERO TO DL300-CTA-LEIDOS DL300-TOTAL-ACTUAL.
+008200     OPEN INPUT CLIENTES.
+008300     IF ST-FILE NOT = "00" AND ST-FILE NOT = "05"
+008400         DISPLAY "CLIRECON: ERROR ABRIENDO CLIENTES - ST="
+008500             ST-FILE
+008600         MOVE 99 TO RETURN-CODE
+008700         GO TO 1000-INICIAL-EXIT
+008800     END-IF.
+008900     MOVE "N" TO DL300-SW-PRIMERA-VEZ.
+009000     MOVE ZERO TO DL300-TOTAL-ANTERIOR.
+009100     OPEN INPUT CTLFILE.
+009150     IF ST-CTLFILE = "00" OR ST-CTLFILE = "05"
+009200         IF ST-CTLFILE = "00"
+009300             READ CTLFILE
+009400                 AT END
+009500                     MOVE "S" TO DL300-SW-PRIMERA-VEZ
+009600             END-READ
+009700             IF ST-CTLFILE = "00"
+009800                 MOVE CTL-TOTAL-ANTERIOR
+009850                     TO DL300-TOTAL-ANTERIOR
+009900             END-IF
+009950         ELSE
+009960             MOVE "S" TO DL300-SW-PRIMERA-VEZ
+009970         END-IF
+010000         CLOSE CTLFILE
+010100     ELSE
+010150         DISPLAY "CLIRECON: ERROR ABRIENDO CLIRECON.CTL - ST="
+010175             ST-CTLFILE
+010200         MOVE 99 TO RETURN-CODE
+010250         GO TO 1000-INICIAL-EXIT
+010300     END-IF.
+010400 1000-INICIAL-EXIT.
+010500     EXIT.
+010600
+010700******************************************************************
+010800* 2000-PROCESO - Acumula CLI-SALDO de todo CLIENTES.
+010900******************************************************************
+011000 2000-PROCESO.
+011100     READ CLIENTES NEXT RECORD
+011200         AT END
+011300             MOVE "S" TO DL300-SW-FIN-ARCHIVO
+011400     END-READ.
+011500     IF NOT FIN-ARCHIVO
+011600         ADD 1 TO DL300-CTA-LEIDOS
+011700         ADD CLI-SALDO TO DL300-TOTAL-ACTUAL
+011800     END-IF.
+011900 2000-PROCESO-EXIT.
+012000     EXIT.
+012100
+012200******************************************************************
+012300* 3000-FINAL - Compara totales, marca variacion y guarda el
+012400*              nuevo total de control para la proxima corrida.
+012500******************************************************************
+012600 3000-FINAL.
+012700     CLOSE CLIENTES.
+012800     COMPUTE DL300-VARIANZA =
+012900         DL300-TOTAL-ACTUAL - DL300-TOTAL-ANTERIOR.
+013000     DISPLAY "CLIRECON: CLIENTES LEIDOS    : " DL300-CTA-LEIDOS.
+013100     DISPLAY "CLIRECON: TOTAL ANTERIOR     : "
+013150         DL300-TOTAL-ANTERIOR.
+013200     DISPLAY "CLIRECON: TOTAL ACTUAL       : " DL300-TOTAL-ACTUAL.
+013300     IF PRIMERA-EJECUCION
+013400         DISPLAY "CLIRECON: NO HAY TOTAL ANTERIOR - CORRIDA BASE"
+013500         MOVE 4 TO RETURN-CODE
+013600     ELSE
+013700         IF DL300-VARIANZA NOT = ZERO
+013800             DISPLAY "CLIRECON: *** VARIACION DETECTADA *** : "
+013900                 DL300-VARIANZA
+014000             MOVE 16 TO RETURN-CODE
+014100         ELSE
+014200             DISPLAY "CLIRECON: TOTALES CONCILIAN, SIN VARIACION"
+014300         END-IF
+014400     END-IF.
+014500     MOVE DL300-TOTAL-ACTUAL TO CTL-TOTAL-ANTERIOR.
+014600     OPEN OUTPUT CTLFILE.
+014700     WRITE LIN-CTL.
+014800     CLOSE CTLFILE.
+014900 3000-FINAL-EXIT.
+015000     EXIT.
+015100
+015200 END PROGRAM CLIRECON.
