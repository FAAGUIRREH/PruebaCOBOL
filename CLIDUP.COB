@@ -0,0 +1,217 @@
+000100******************************************************************
+000200* PROGRAM-ID: CLIDUP
+000300* AUTHOR:     R. ESPINOZA - SISTEMAS ADMINISTRATIVOS
+000400* INSTALLATION: DEPTO. DE SISTEMAS
+000500* DATE-WRITTEN: 09/08/2026
+000600* DATE-COMPILED:
+000700* PURPOSE:    Recorre CLIENTES por la clave alterna CLI-TARJETA
+000800*             y reporta todo grupo de dos o mas CLI-ID que
+000900*             comparten el mismo numero de tarjeta, para que
+001000*             auditoria detecte tarjetas mal digitadas o
+001100*             reutilizadas antes de que rompan la conciliacion.
+001200*
+001300* MODIFICATION HISTORY:
+001400*   09/08/2026  RE   VERSION INICIAL.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. CLIDUP.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT OPTIONAL CLIENTES ASSIGN TO "./Hola.dat"
+002600          ORGANIZATION INDEXED
+002700          ACCESS MODE DYNAMIC
+002800          RECORD KEY IS ID-CLIENTE
+002900          ALTERNATE KEY CLI-NOMBRE WITH DUPLICATES
+003000          ALTERNATE KEY CLI-TARJETA WITH DUPLICATES
+003100          STATUS ST-FILE.
+003200
+003300     SELECT RPTDUP ASSIGN TO "./CliDup.rpt"
+003400          ORGANIZATION LINE SEQUENTIAL
+003500          STATUS ST-RPTDUP.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  CLIENTES.
+004100
+004200 COPY CLIREG.
+004300
+004400 FD  RPTDUP
+004500     RECORD CONTAINS 132 CHARACTERS.
+004600 01  LIN-RPTDUP              PIC X(132).
+004700
+004800 WORKING-STORAGE SECTION.
+004900
+005000 77  ST-FILE                  PIC XX.
+005100 77  ST-RPTDUP                PIC XX.
+005200
+005300 01  DL100-SWITCHES.
+005400     05 DL100-SW-FIN-ARCHIVO  PIC X VALUE "N".
+005500        88 FIN-ARCHIVO        VALUE "S".
+005600     05 DL100-SW-EN-GRUPO     PIC X VALUE "N".
+005700        88 EN-GRUPO-DUPLICADO VALUE "S".
+005800
+005900 01  DL100-CONTADORES.
+006000     05 DL100-CTA-LEIDOS      PIC 9(07) COMP.
+006100     05 DL100-CTA-GRUPOS      PIC 9(05) COMP.
+006200     05 DL100-CTA-DUPLICADOS  PIC 9(07) COMP.
+006300
+006400 77  DL100-TARJETA-ANTERIOR   PIC X(50) VALUE SPACES.
+006450 77  DL100-TARJETA-ACTUAL     PIC X(50) VALUE SPACES.
+006480 77  DL100-CLI-ID-ANTERIOR    PIC 9(07) VALUE ZERO.
+006600
+006700 01  DL100-LINEA-ENCABEZADO.
+006800     05 FILLER                PIC X(40)
+006900        VALUE "REPORTE DE TARJETAS DUPLICADAS - CLIDUP".
+007000     05 FILLER                PIC X(92) VALUE SPACES.
+007100
+007200 01  DL100-LINEA-DETALLE.
+007300     05 FILLER                PIC X(02) VALUE SPACES.
+007400     05 DET-TARJETA           PIC X(50).
+007500     05 FILLER                PIC X(02) VALUE SPACES.
+007600     05 DET-CLI-ID            PIC ZZZZZZ9.
+007700     05 FILLER                PIC X(66) VALUE SPACES.
+007800
+007900 01  DL100-LINEA-TOTALES.
+008000     05 FILLER                PIC X(20)
+008100        VALUE "TOTAL GRUPOS DUP.  :".
+008200     05 TOT-GRUPOS            PIC ZZZZ9.
+008300     05 FILLER                PIC X(05) VALUE SPACES.
+008400     05 FILLER                PIC X(20)
+008500        VALUE "TOTAL CLIENTES DUP.:".
+008600     05 TOT-DUPLICADOS        PIC ZZZZZZ9.
+008700     05 FILLER                PIC X(65) VALUE SPACES.
+008800
+008900 PROCEDURE DIVISION.
+009000
+009100 0000-MAINLINE.
+009200     PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT.
+009300     IF RETURN-CODE = 0
+009400         PERFORM 2000-PROCESO THRU 2000-PROCESO-EXIT
+009500             UNTIL FIN-ARCHIVO
+009550         PERFORM 3000-FINAL THRU 3000-FINAL-EXIT
+009580     END-IF.
+009600     STOP RUN.
+009700
+009800******************************************************************
+009900* 1000-INICIAL - Abre archivos y posiciona CLIENTES por tarjeta.
+010000******************************************************************
+010100 1000-INICIAL.
+010150     MOVE 0 TO RETURN-CODE.
+010200     MOVE ZERO TO DL100-CTA-LEIDOS DL100-CTA-GRUPOS
+010300         DL100-CTA-DUPLICADOS.
+010400     OPEN INPUT CLIENTES.
+010500     IF ST-FILE NOT = "00" AND ST-FILE NOT = "05"
+010600         DISPLAY "CLIDUP: ERROR ABRIENDO CLIENTES - ST=" ST-FILE
+010700         MOVE 16 TO RETURN-CODE
+010800         GO TO 1000-INICIAL-EXIT
+010900     END-IF.
+011000     OPEN OUTPUT RPTDUP.
+011100     IF ST-RPTDUP NOT = "00"
+011200         DISPLAY "CLIDUP: ERROR ABRIENDO CLIDUP.RPT - ST="
+011300             ST-RPTDUP
+011400         MOVE 16 TO RETURN-CODE
+011500         GO TO 1000-INICIAL-EXIT
+011600     END-IF.
+011700     MOVE DL100-LINEA-ENCABEZADO TO LIN-RPTDUP.
+011800     WRITE LIN-RPTDUP.
+011900     MOVE SPACES TO LIN-RPTDUP.
+012000     WRITE LIN-RPTDUP.
+012100     MOVE "N" TO DL100-SW-EN-GRUPO.
+012200     MOVE SPACES TO DL100-TARJETA-ANTERIOR.
+012300     START CLIENTES KEY IS NOT LESS THAN CLI-TARJETA
+012400         INVALID KEY
+012500             MOVE "S" TO DL100-SW-FIN-ARCHIVO
+012600     END-START.
+012700     IF NOT FIN-ARCHIVO
+012800         PERFORM 2100-LEER-SIGUIENTE THRU 2100-LEER-SIGUIENTE-EXIT
+012900     END-IF.
+013000 1000-INICIAL-EXIT.
+013100     EXIT.
+013200
+013300******************************************************************
+013400* 2000-PROCESO - Compara la tarjeta leida con la anterior y
+013500*                acumula/cierra grupos de duplicados.
+013600******************************************************************
+013700 2000-PROCESO.
+013800     MOVE CLI-TARJETA TO DL100-TARJETA-ACTUAL.
+013900     IF DL100-TARJETA-ACTUAL = DL100-TARJETA-ANTERIOR
+014000         AND DL100-TARJETA-ACTUAL NOT = SPACES
+014100         IF NOT EN-GRUPO-DUPLICADO
+014200             PERFORM 2200-RESCRIBIR-PRIMERO
+014300                 THRU 2200-RESCRIBIR-PRIMERO-EXIT
+014400         END-IF
+014500         PERFORM 2300-ESCRIBIR-DETALLE
+014550             THRU 2300-ESCRIBIR-DETALLE-EXIT
+014600     ELSE
+014700         MOVE "N" TO DL100-SW-EN-GRUPO
+014800     END-IF.
+014900     MOVE DL100-TARJETA-ACTUAL TO DL100-TARJETA-ANTERIOR.
+014950     MOVE CLI-ID TO DL100-CLI-ID-ANTERIOR.
+015000     PERFORM 2100-LEER-SIGUIENTE THRU 2100-LEER-SIGUIENTE-EXIT.
+015100 2000-PROCESO-EXIT.
+015200     EXIT.
+015300
+015400 2100-LEER-SIGUIENTE.
+015500     READ CLIENTES NEXT RECORD
+015600         AT END
+015700             MOVE "S" TO DL100-SW-FIN-ARCHIVO
+015800     END-READ.
+015900     IF NOT FIN-ARCHIVO
+016000         ADD 1 TO DL100-CTA-LEIDOS
+016100     END-IF.
+016200 2100-LEER-SIGUIENTE-EXIT.
+016300     EXIT.
+016400
+016500******************************************************************
+016600* 2200-RESCRIBIR-PRIMERO - Se detecto el inicio de un nuevo grupo
+016700*                          duplicado; imprime el primer CLI-ID
+016800*                          del grupo (el que ya se habia leido
+016900*                          y dejado en DL100-CLI-ID-ANTERIOR
+017000*                          antes de reconocerse el duplicado).
+017100******************************************************************
+017200 2200-RESCRIBIR-PRIMERO.
+017300     MOVE "S" TO DL100-SW-EN-GRUPO.
+017400     ADD 1 TO DL100-CTA-GRUPOS.
+017450     MOVE SPACES TO DL100-LINEA-DETALLE.
+017460     MOVE DL100-TARJETA-ANTERIOR TO DET-TARJETA.
+017470     MOVE DL100-CLI-ID-ANTERIOR TO DET-CLI-ID.
+017480     MOVE DL100-LINEA-DETALLE TO LIN-RPTDUP.
+017490     WRITE LIN-RPTDUP.
+017495     ADD 1 TO DL100-CTA-DUPLICADOS.
+017500 2200-RESCRIBIR-PRIMERO-EXIT.
+017600     EXIT.
+017700
+017800 2300-ESCRIBIR-DETALLE.
+017900     MOVE SPACES TO DL100-LINEA-DETALLE.
+018000     MOVE CLI-TARJETA TO DET-TARJETA.
+018100     MOVE CLI-ID TO DET-CLI-ID.
+018200     MOVE DL100-LINEA-DETALLE TO LIN-RPTDUP.
+018300     WRITE LIN-RPTDUP.
+018400     ADD 1 TO DL100-CTA-DUPLICADOS.
+018500 2300-ESCRIBIR-DETALLE-EXIT.
+018600     EXIT.
+018700
+018800******************************************************************
+018900* 3000-FINAL - Imprime totales y cierra archivos.
+019000******************************************************************
+019100 3000-FINAL.
+019200     MOVE SPACES TO LIN-RPTDUP.
+019300     WRITE LIN-RPTDUP.
+019400     MOVE DL100-CTA-GRUPOS TO TOT-GRUPOS.
+019500     MOVE DL100-CTA-DUPLICADOS TO TOT-DUPLICADOS.
+019600     MOVE DL100-LINEA-TOTALES TO LIN-RPTDUP.
+019700     WRITE LIN-RPTDUP.
+019800     CLOSE CLIENTES RPTDUP.
+019900     DISPLAY "CLIDUP: REGISTROS LEIDOS  : " DL100-CTA-LEIDOS.
+020000     DISPLAY "CLIDUP: GRUPOS DUPLICADOS : " DL100-CTA-GRUPOS.
+020100     DISPLAY "CLIDUP: TARJETAS DUPLICADAS: " DL100-CTA-DUPLICADOS.
+020200 3000-FINAL-EXIT.
+020300     EXIT.
+020400
+020500 END PROGRAM CLIDUP.
