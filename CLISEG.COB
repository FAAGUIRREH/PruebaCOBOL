@@ -0,0 +1,251 @@
+000100******************************************************************
+000200* PROGRAM-ID: CLISEG
+000300* AUTHOR:     R. ESPINOZA - SISTEMAS ADMINISTRATIVOS
+000400* INSTALLATION: DEPTO. DE SISTEMAS
+000500* DATE-WRITTEN: 09/08/2026
+000600* DATE-COMPILED:
+000700* PURPOSE:    Reporte de clientes dividido por CLI-CATEGORIA:
+000800*             individuos listados por CLI-NOMBRE y empresas
+000900*             listadas por CLI-RAZONSOCIAL, cada seccion con su
+001000*             propio subtotal de CLI-SALDO, para que cobranzas
+001100*             no tenga que adivinar cuales renglones son
+001200*             empresas.
+001300*
+001400* MODIFICATION HISTORY:
+001500*   09/08/2026  RE   VERSION INICIAL.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. CLISEG.
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SPECIAL-NAMES.
+002200     DECIMAL-POINT IS COMMA.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500
+002600     SELECT OPTIONAL CLIENTES ASSIGN TO "./Hola.dat"
+002700          ORGANIZATION INDEXED
+002800          ACCESS MODE DYNAMIC
+002900          RECORD KEY IS ID-CLIENTE
+003000          ALTERNATE KEY CLI-NOMBRE WITH DUPLICATES
+003100          ALTERNATE KEY CLI-TARJETA WITH DUPLICATES
+003200          STATUS ST-FILE.
+003300
+003400     SELECT RPTSEG ASSIGN TO "./CliSeg.rpt"
+003500          ORGANIZATION LINE SEQUENTIAL
+003600          STATUS ST-RPTSEG.
+003700
+003800     SELECT WRKSEG ASSIGN TO "./ClisegWk.tmp".
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200
+004300 FD  CLIENTES.
+004400
+004500 COPY CLIREG.
+004600
+004700 FD  RPTSEG
+004800     RECORD CONTAINS 132 CHARACTERS.
+004900 01  LIN-RPTSEG               PIC X(132).
+005000
+005100 SD  WRKSEG.
+005200 01  WRK-REG-EMPRESA.
+005300     05 WRK-RAZONSOCIAL       PIC X(60).
+005400     05 WRK-CLI-ID            PIC 9(7).
+005500     05 WRK-SALDO             PIC S9(9)V9(3).
+005600
+005700 WORKING-STORAGE SECTION.
+005800
+005900 77  ST-FILE                  PIC XX.
+006000 77  ST-RPTSEG                 PIC XX.
+006100
+006200 01  DL400-SWITCHES.
+006300     05 DL400-SW-FIN-ARCHIVO  PIC X VALUE "N".
+006400        88 FIN-ARCHIVO        VALUE "S".
+006500     05 DL400-SW-FIN-SORT     PIC X VALUE "N".
+006600        88 FIN-SORT           VALUE "S".
+006700
+006800 77  DL400-SUBTOTAL-IND       PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+006900 77  DL400-SUBTOTAL-EMP       PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+007000 77  DL400-CTA-IND            PIC 9(07) COMP.
+007100 77  DL400-CTA-EMP            PIC 9(07) COMP.
+007200
+007300 01  DL400-LINEA-TITULO.
+007400     05 FILLER                PIC X(40)
+007500        VALUE "SEGMENTACION DE CLIENTES - CLISEG".
+007600     05 FILLER                PIC X(92) VALUE SPACES.
+007700
+007800 01  DL400-LINEA-SECCION.
+007900     05 SEC-TITULO            PIC X(40).
+008000     05 FILLER                PIC X(92) VALUE SPACES.
+008100
+008200 01  DL400-LINEA-DETALLE.
+008300     05 DET-CLI-ID            PIC ZZZZZZ9.
+008400     05 FILLER                PIC X(05) VALUE SPACES.
+008500     05 DET-NOMBRE            PIC X(60).
+008600     05 DET-SALDO             PIC ---.---.--9,999.
+008700     05 FILLER                PIC X(45) VALUE SPACES.
+008800
+008900 01  DL400-LINEA-SUBTOTAL.
+009000     05 FILLER                PIC X(20) VALUE "SUBTOTAL SECCION:".
+009100     05 SUB-SALDO             PIC ---.---.--9,999.
+009200     05 FILLER                PIC X(97) VALUE SPACES.
+009300
+009400 PROCEDURE DIVISION.
+009500
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT.
+009800     IF RETURN-CODE = 0
+009900         PERFORM 2000-SECCION-INDIVIDUOS
+010000             THRU 2000-SECCION-INDIVIDUOS-EXIT
+010100         PERFORM 3000-SECCION-EMPRESAS
+010200             THRU 3000-SECCION-EMPRESAS-EXIT
+010250         PERFORM 4000-FINAL THRU 4000-FINAL-EXIT
+010300     END-IF.
+010500     STOP RUN.
+010600
+010700******************************************************************
+010800* 1000-INICIAL - Abre CLIENTES y el reporte de salida.
+010900******************************************************************
+011000 1000-INICIAL.
+011100     MOVE 0 TO RETURN-CODE.
+011200     MOVE ZERO TO DL400-CTA-IND DL400-CTA-EMP.
+011300     OPEN INPUT CLIENTES.
+011400     IF ST-FILE NOT = "00" AND ST-FILE NOT = "05"
+011500         DISPLAY "CLISEG: ERROR ABRIENDO CLIENTES - ST=" ST-FILE
+011600         MOVE 99 TO RETURN-CODE
+011700         GO TO 1000-INICIAL-EXIT
+011800     END-IF.
+011900     OPEN OUTPUT RPTSEG.
+012000     IF ST-RPTSEG NOT = "00"
+012100         DISPLAY "CLISEG: ERROR ABRIENDO CLISEG.RPT - ST="
+012200             ST-RPTSEG
+012300         MOVE 99 TO RETURN-CODE
+012400         GO TO 1000-INICIAL-EXIT
+012500     END-IF.
+012600     MOVE DL400-LINEA-TITULO TO LIN-RPTSEG.
+012700     WRITE LIN-RPTSEG.
+012800 1000-INICIAL-EXIT.
+012900     EXIT.
+013000
+013100******************************************************************
+013200* 2000-SECCION-INDIVIDUOS - Recorre CLIENTES por CLI-NOMBRE y
+013300*                           lista solo CATEGORIA-INDIVIDUO.
+013400******************************************************************
+013500 2000-SECCION-INDIVIDUOS.
+013600     MOVE ZERO TO DL400-SUBTOTAL-IND.
+013700     MOVE SPACES TO LIN-RPTSEG.
+013800     WRITE LIN-RPTSEG.
+013900     MOVE "INDIVIDUOS (POR CLI-NOMBRE)" TO SEC-TITULO.
+014000     MOVE DL400-LINEA-SECCION TO LIN-RPTSEG.
+014100     WRITE LIN-RPTSEG.
+014200     MOVE "N" TO DL400-SW-FIN-ARCHIVO.
+014300     START CLIENTES KEY IS NOT LESS THAN CLI-NOMBRE
+014400         INVALID KEY
+014500             MOVE "S" TO DL400-SW-FIN-ARCHIVO
+014600     END-START.
+014700     PERFORM 2100-LEER-INDIVIDUO THRU 2100-LEER-INDIVIDUO-EXIT
+014800         UNTIL FIN-ARCHIVO.
+014900     MOVE DL400-SUBTOTAL-IND TO SUB-SALDO.
+015000     MOVE DL400-LINEA-SUBTOTAL TO LIN-RPTSEG.
+015100     WRITE LIN-RPTSEG.
+015200 2000-SECCION-INDIVIDUOS-EXIT.
+015300     EXIT.
+015400
+015500 2100-LEER-INDIVIDUO.
+015600     READ CLIENTES NEXT RECORD
+015700         AT END
+015800             MOVE "S" TO DL400-SW-FIN-ARCHIVO
+015900     END-READ.
+016000     IF NOT FIN-ARCHIVO AND CATEGORIA-INDIVIDUO
+016100         MOVE SPACES TO LIN-RPTSEG
+016200         MOVE CLI-ID TO DET-CLI-ID
+016300         MOVE CLI-NOMBRE(1:60) TO DET-NOMBRE
+016400         MOVE CLI-SALDO TO DET-SALDO
+016500         MOVE DL400-LINEA-DETALLE TO LIN-RPTSEG
+016600         WRITE LIN-RPTSEG
+016700         ADD CLI-SALDO TO DL400-SUBTOTAL-IND
+016800         ADD 1 TO DL400-CTA-IND
+016900     END-IF.
+017000 2100-LEER-INDIVIDUO-EXIT.
+017100     EXIT.
+017200
+017300******************************************************************
+017400* 3000-SECCION-EMPRESAS - No existe clave alterna por
+017500*                         CLI-RAZONSOCIAL, asi que se ordenan
+017600*                         las empresas con SORT antes de
+017700*                         imprimirlas.
+017800******************************************************************
+017900 3000-SECCION-EMPRESAS.
+018000     MOVE ZERO TO DL400-SUBTOTAL-EMP.
+018100     MOVE SPACES TO LIN-RPTSEG.
+018200     WRITE LIN-RPTSEG.
+018300     MOVE "EMPRESAS (POR CLI-RAZONSOCIAL)" TO SEC-TITULO.
+018400     MOVE DL400-LINEA-SECCION TO LIN-RPTSEG.
+018500     WRITE LIN-RPTSEG.
+018600     SORT WRKSEG ON ASCENDING KEY WRK-RAZONSOCIAL
+018700         INPUT PROCEDURE IS 3100-CARGAR-EMPRESAS
+018800         OUTPUT PROCEDURE IS 3200-IMPRIMIR-EMPRESAS.
+018900     MOVE DL400-SUBTOTAL-EMP TO SUB-SALDO.
+019000     MOVE DL400-LINEA-SUBTOTAL TO LIN-RPTSEG.
+019100     WRITE LIN-RPTSEG.
+019200 3000-SECCION-EMPRESAS-EXIT.
+019300     EXIT.
+019400
+019500 3100-CARGAR-EMPRESAS.
+019600     MOVE "N" TO DL400-SW-FIN-ARCHIVO.
+019700     START CLIENTES KEY IS NOT LESS THAN ID-CLIENTE
+019800         INVALID KEY
+019900             MOVE "S" TO DL400-SW-FIN-ARCHIVO
+020000     END-START.
+020100     PERFORM 3110-LEER-EMPRESA THRU 3110-LEER-EMPRESA-EXIT
+020200         UNTIL FIN-ARCHIVO.
+020300
+020400 3110-LEER-EMPRESA.
+020500     READ CLIENTES NEXT RECORD
+020600         AT END
+020700             MOVE "S" TO DL400-SW-FIN-ARCHIVO
+020800     END-READ.
+020900     IF NOT FIN-ARCHIVO AND CATEGORIA-EMPRESA
+021000         MOVE CLI-RAZONSOCIAL TO WRK-RAZONSOCIAL
+021100         MOVE CLI-ID TO WRK-CLI-ID
+021200         MOVE CLI-SALDO TO WRK-SALDO
+021300         RELEASE WRK-REG-EMPRESA
+021400     END-IF.
+021500 3110-LEER-EMPRESA-EXIT.
+021600     EXIT.
+021700
+021800 3200-IMPRIMIR-EMPRESAS.
+021900     MOVE "N" TO DL400-SW-FIN-SORT.
+022000     PERFORM 3210-DEVOLVER-EMPRESA THRU 3210-DEVOLVER-EMPRESA-EXIT
+022100         UNTIL FIN-SORT.
+022200
+022300 3210-DEVOLVER-EMPRESA.
+022400     RETURN WRKSEG
+022500         AT END
+022600             MOVE "S" TO DL400-SW-FIN-SORT
+022700     END-RETURN.
+022800     IF NOT FIN-SORT
+022900         MOVE SPACES TO LIN-RPTSEG
+023000         MOVE WRK-CLI-ID TO DET-CLI-ID
+023100         MOVE WRK-RAZONSOCIAL(1:60) TO DET-NOMBRE
+023200         MOVE WRK-SALDO TO DET-SALDO
+023300         MOVE DL400-LINEA-DETALLE TO LIN-RPTSEG
+023400         WRITE LIN-RPTSEG
+023500         ADD WRK-SALDO TO DL400-SUBTOTAL-EMP
+023600         ADD 1 TO DL400-CTA-EMP
+023700     END-IF.
+023800 3210-DEVOLVER-EMPRESA-EXIT.
+023900     EXIT.
+024000
+024100******************************************************************
+024200* 4000-FINAL - Totales finales y cierre de archivos.
+024300******************************************************************
+024400 4000-FINAL.
+024500     CLOSE CLIENTES RPTSEG.
+024600     DISPLAY "CLISEG: INDIVIDUOS LISTADOS: " DL400-CTA-IND.
+024700     DISPLAY "CLISEG: EMPRESAS LISTADAS  : " DL400-CTA-EMP.
+024800 4000-FINAL-EXIT.
+024900     EXIT.
+025000
+025100 END PROGRAM CLISEG.
