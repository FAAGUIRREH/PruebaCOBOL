@@ -0,0 +1,214 @@
+000100******************************************************************
+000200* PROGRAM-ID: CLISTMT
+000300* AUTHOR:     R. ESPINOZA - SISTEMAS ADMINISTRATIVOS
+000400* INSTALLATION: DEPTO. DE SISTEMAS
+000500* DATE-WRITTEN: 09/08/2026
+000600* DATE-COMPILED:
+000700* PURPOSE:    Listado alfabetico de clientes por CLI-NOMBRE con
+000800*             CLI-ID, CLI-NOMBRE, CLI-DIRECCION y CLI-SALDO, con
+000900*             subtotal de CLI-SALDO cada vez que cambia
+001000*             CLI-CATEGORIA. Formato solicitado por mesa de
+001100*             facturacion para su corte mensual.
+001200*
+001300* MODIFICATION HISTORY:
+001400*   09/08/2026  RE   VERSION INICIAL.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. CLISTMT.
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     DECIMAL-POINT IS COMMA.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT OPTIONAL CLIENTES ASSIGN TO "./Hola.dat"
+002600          ORGANIZATION INDEXED
+002700          ACCESS MODE DYNAMIC
+002800          RECORD KEY IS ID-CLIENTE
+002900          ALTERNATE KEY CLI-NOMBRE WITH DUPLICATES
+003000          ALTERNATE KEY CLI-TARJETA WITH DUPLICATES
+003100          STATUS ST-FILE.
+003200
+003300     SELECT RPTSTMT ASSIGN TO "./CliStmt.rpt"
+003400          ORGANIZATION LINE SEQUENTIAL
+003500          STATUS ST-RPTSTMT.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900
+004000 FD  CLIENTES.
+004100
+004200 COPY CLIREG.
+004300
+004400 FD  RPTSTMT
+004500     RECORD CONTAINS 132 CHARACTERS.
+004600 01  LIN-RPTSTMT              PIC X(132).
+004700
+004800 WORKING-STORAGE SECTION.
+004900
+005000 77  ST-FILE                  PIC XX.
+005100 77  ST-RPTSTMT               PIC XX.
+005200
+005300 01  DL200-SWITCHES.
+005400     05 DL200-SW-FIN-ARCHIVO  PIC X VALUE "N".
+005500        88 FIN-ARCHIVO        VALUE "S".
+005600     05 DL200-SW-PRIMERA-VEZ  PIC X VALUE "S".
+005700        88 PRIMERA-VEZ        VALUE "S".
+005800
+005900 77  DL200-CATEGORIA-ANTERIOR PIC X VALUE SPACES.
+006000 77  DL200-SUBTOTAL-CATEGORIA PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+006100 77  DL200-TOTAL-GENERAL      PIC S9(9)V9(3) COMP-3 VALUE ZERO.
+006200 77  DL200-CTA-CLIENTES       PIC 9(07) COMP.
+006300
+006400 01  DL200-LINEA-ENCABEZADO.
+006500     05 FILLER                PIC X(40)
+006600        VALUE "ESTADO DE CUENTA DE CLIENTES - CLISTMT".
+006700     05 FILLER                PIC X(92) VALUE SPACES.
+006800
+006900 01  DL200-LINEA-COLUMNAS.
+007000     05 FILLER                PIC X(08) VALUE "CLI-ID".
+007100     05 FILLER                PIC X(04) VALUE SPACES.
+007200     05 FILLER                PIC X(30) VALUE "NOMBRE".
+007300     05 FILLER                PIC X(30) VALUE "DIRECCION".
+007400     05 FILLER                PIC X(15) VALUE "SALDO".
+007500     05 FILLER                PIC X(45) VALUE SPACES.
+007600
+007700 01  DL200-LINEA-DETALLE.
+007800     05 DET-CLI-ID            PIC ZZZZZZ9.
+007900     05 FILLER                PIC X(05) VALUE SPACES.
+008000     05 DET-NOMBRE            PIC X(30).
+008100     05 DET-DIRECCION         PIC X(30).
+008200     05 DET-SALDO             PIC ---.---.--9,999.
+008300     05 FILLER                PIC X(42) VALUE SPACES.
+008400
+008500 01  DL200-LINEA-SUBTOTAL.
+008600     05 FILLER                PIC X(10) VALUE SPACES.
+008700     05 FILLER                PIC X(24)
+008800        VALUE "SUBTOTAL CATEGORIA ".
+008900     05 SUB-CATEGORIA         PIC X.
+009000     05 FILLER                PIC X(04) VALUE SPACES.
+009100     05 FILLER                PIC X(08) VALUE "SALDO:".
+009200     05 SUB-SALDO             PIC ---.---.--9,999.
+009300     05 FILLER                PIC X(71) VALUE SPACES.
+009400
+009500 01  DL200-LINEA-TOTAL.
+009550     05 FILLER                PIC X(20)
+009560        VALUE "TOTAL GENERAL SALDO".
+009700     05 TOT-SALDO             PIC ---.---.--9,999.
+009800     05 FILLER                PIC X(97) VALUE SPACES.
+009900
+010000 PROCEDURE DIVISION.
+010100
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INICIAL THRU 1000-INICIAL-EXIT.
+010350     IF RETURN-CODE = 0
+010400         PERFORM 2000-PROCESO THRU 2000-PROCESO-EXIT
+010500             UNTIL FIN-ARCHIVO
+010550         PERFORM 3000-FINAL THRU 3000-FINAL-EXIT
+010580     END-IF.
+010700     STOP RUN.
+010800
+010900******************************************************************
+011000* 1000-INICIAL - Abre archivos y posiciona CLIENTES por nombre.
+011100******************************************************************
+011200 1000-INICIAL.
+011250     MOVE 0 TO RETURN-CODE.
+011300     MOVE ZERO TO DL200-CTA-CLIENTES.
+011400     OPEN INPUT CLIENTES.
+011500     IF ST-FILE NOT = "00" AND ST-FILE NOT = "05"
+011600         DISPLAY "CLISTMT: ERROR ABRIENDO CLIENTES - ST=" ST-FILE
+011700         MOVE 16 TO RETURN-CODE
+011800         GO TO 1000-INICIAL-EXIT
+011900     END-IF.
+012000     OPEN OUTPUT RPTSTMT.
+012100     IF ST-RPTSTMT NOT = "00"
+012200         DISPLAY "CLISTMT: ERROR ABRIENDO CLISTMT.RPT - ST="
+012300             ST-RPTSTMT
+012400         MOVE 16 TO RETURN-CODE
+012500         GO TO 1000-INICIAL-EXIT
+012600     END-IF.
+012700     MOVE DL200-LINEA-ENCABEZADO TO LIN-RPTSTMT.
+012800     WRITE LIN-RPTSTMT.
+012900     MOVE DL200-LINEA-COLUMNAS TO LIN-RPTSTMT.
+013000     WRITE LIN-RPTSTMT.
+013100     START CLIENTES KEY IS NOT LESS THAN CLI-NOMBRE
+013200         INVALID KEY
+013300             MOVE "S" TO DL200-SW-FIN-ARCHIVO
+013400     END-START.
+013500     IF NOT FIN-ARCHIVO
+013600         PERFORM 2100-LEER-SIGUIENTE THRU 2100-LEER-SIGUIENTE-EXIT
+013700     END-IF.
+013800 1000-INICIAL-EXIT.
+013900     EXIT.
+014000
+014100******************************************************************
+014200* 2000-PROCESO - Imprime el detalle y rompe subtotal por
+014300*                cambio de CLI-CATEGORIA.
+014400******************************************************************
+014500 2000-PROCESO.
+014600     IF NOT PRIMERA-VEZ
+014700         AND CLI-CATEGORIA NOT = DL200-CATEGORIA-ANTERIOR
+014800         PERFORM 2200-IMPRIMIR-SUBTOTAL
+014900             THRU 2200-IMPRIMIR-SUBTOTAL-EXIT
+015000     END-IF.
+015100     MOVE "N" TO DL200-SW-PRIMERA-VEZ.
+015200     MOVE CLI-CATEGORIA TO DL200-CATEGORIA-ANTERIOR.
+015300     PERFORM 2300-IMPRIMIR-DETALLE
+015350         THRU 2300-IMPRIMIR-DETALLE-EXIT.
+015400     ADD CLI-SALDO TO DL200-SUBTOTAL-CATEGORIA.
+015500     ADD CLI-SALDO TO DL200-TOTAL-GENERAL.
+015600     ADD 1 TO DL200-CTA-CLIENTES.
+015700     PERFORM 2100-LEER-SIGUIENTE THRU 2100-LEER-SIGUIENTE-EXIT.
+015800 2000-PROCESO-EXIT.
+015900     EXIT.
+016000
+016100 2100-LEER-SIGUIENTE.
+016200     READ CLIENTES NEXT RECORD
+016300         AT END
+016400             MOVE "S" TO DL200-SW-FIN-ARCHIVO
+016500     END-READ.
+016600 2100-LEER-SIGUIENTE-EXIT.
+016700     EXIT.
+016800
+016900 2200-IMPRIMIR-SUBTOTAL.
+017000     MOVE SPACES TO LIN-RPTSTMT.
+017100     WRITE LIN-RPTSTMT.
+017200     MOVE DL200-CATEGORIA-ANTERIOR TO SUB-CATEGORIA.
+017300     MOVE DL200-SUBTOTAL-CATEGORIA TO SUB-SALDO.
+017400     MOVE DL200-LINEA-SUBTOTAL TO LIN-RPTSTMT.
+017500     WRITE LIN-RPTSTMT.
+017600     MOVE SPACES TO LIN-RPTSTMT.
+017700     WRITE LIN-RPTSTMT.
+017800     MOVE ZERO TO DL200-SUBTOTAL-CATEGORIA.
+017900 2200-IMPRIMIR-SUBTOTAL-EXIT.
+018000     EXIT.
+018100
+018200 2300-IMPRIMIR-DETALLE.
+018300     MOVE SPACES TO LIN-RPTSTMT.
+018400     MOVE CLI-ID TO DET-CLI-ID.
+018500     MOVE CLI-NOMBRE(1:30) TO DET-NOMBRE.
+018600     MOVE CLI-DIRECCION(1:30) TO DET-DIRECCION.
+018700     MOVE CLI-SALDO TO DET-SALDO.
+018800     MOVE DL200-LINEA-DETALLE TO LIN-RPTSTMT.
+018900     WRITE LIN-RPTSTMT.
+019000 2300-IMPRIMIR-DETALLE-EXIT.
+019100     EXIT.
+019200
+019300******************************************************************
+019400* 3000-FINAL - Subtotal final, gran total y cierre de archivos.
+019500******************************************************************
+019600 3000-FINAL.
+019700     IF NOT PRIMERA-VEZ
+019800         PERFORM 2200-IMPRIMIR-SUBTOTAL
+019900             THRU 2200-IMPRIMIR-SUBTOTAL-EXIT
+020000     END-IF.
+020100     MOVE DL200-TOTAL-GENERAL TO TOT-SALDO.
+020200     MOVE DL200-LINEA-TOTAL TO LIN-RPTSTMT.
+020300     WRITE LIN-RPTSTMT.
+020400     CLOSE CLIENTES RPTSTMT.
+020500     DISPLAY "CLISTMT: CLIENTES LISTADOS: " DL200-CTA-CLIENTES.
+020600 3000-FINAL-EXIT.
+020700     EXIT.
+020800
+020900 END PROGRAM CLISTMT.
